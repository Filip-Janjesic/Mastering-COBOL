@@ -1,18 +1,130 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADDING_2_NUMBERS.
            AUTHOR. FILIP JANJESIC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDLOG-FILE ASSIGN TO "ADDLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ADDLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ADDLOG-FILE.
+           COPY ADDLOGRC.
+
        WORKING-STORAGE SECTION.
-           01  NUM1       PIC 9(4).
-           01  NUM2       PIC 9(4).
-           01  TOTAL      PIC 9(4).
+           01  NUM1       PIC S9(9)V99.
+           01  NUM2       PIC S9(9)V99.
+           01  TOTAL      PIC S9(9)V99.
+           01  WS-OPERATOR-ID         PIC X(8).
+           01  WS-ADDLOG-STATUS       PIC XX.
+
+           01  WS-ENTRY-INPUT         PIC X(15).
+           01  WS-PROMPT-TEXT         PIC X(40).
+           01  WS-NUMVAL-ERR          PIC 99.
+           01  WS-NUMVAL-CHECK        PIC S9(15)V99.
+
+           01  WS-MENU-CHOICE         PIC X.
+               88  WS-CONFIRM-ENTRY       VALUE "1".
+               88  WS-REKEY-NUM1          VALUE "2".
+               88  WS-REKEY-NUM2          VALUE "3".
+
+           01  WS-TOTAL-STATUS        PIC X VALUE "N".
+               88  WS-TOTAL-COMPUTED      VALUE "Y".
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter first number: ".
-           ACCEPT NUM1.
-           DISPLAY "Enter second number: ".
-           ACCEPT NUM2.
-           ADD NUM1 TO NUM2 GIVING TOTAL.
-           DISPLAY "The sum is: " TOTAL.
+       0000-MAIN.
+           DISPLAY "Enter operator ID: ".
+           ACCEPT WS-OPERATOR-ID.
+           PERFORM UNTIL WS-TOTAL-COMPUTED
+               PERFORM 1000-GET-NUM1
+               PERFORM 1100-GET-NUM2
+               PERFORM 2000-REVIEW-ENTRIES
+               ADD NUM1 TO NUM2 GIVING TOTAL
+                   ON SIZE ERROR
+                       DISPLAY "ERROR: NUM1 + NUM2 OVERFLOWS TOTAL - "
+                           "RE-ENTER THE ENTRY"
+                   NOT ON SIZE ERROR
+                       DISPLAY "The sum is: " TOTAL
+                       PERFORM 3000-WRITE-AUDIT-LOG
+                       SET WS-TOTAL-COMPUTED TO TRUE
+               END-ADD
+           END-PERFORM.
            STOP RUN.
+
+       1000-GET-NUM1.
+           MOVE "Enter first number: " TO WS-PROMPT-TEXT
+           PERFORM 1300-GET-VALID-ENTRY
+           MOVE FUNCTION NUMVAL(WS-ENTRY-INPUT) TO NUM1.
+
+       1100-GET-NUM2.
+           MOVE "Enter second number: " TO WS-PROMPT-TEXT
+           PERFORM 1300-GET-VALID-ENTRY
+           MOVE FUNCTION NUMVAL(WS-ENTRY-INPUT) TO NUM2.
+
+       2000-REVIEW-ENTRIES.
+           PERFORM WITH TEST AFTER UNTIL WS-CONFIRM-ENTRY
+               DISPLAY "---- REVIEW ENTRY ----"
+               DISPLAY "NUM1: " NUM1
+               DISPLAY "NUM2: " NUM2
+               DISPLAY "1 = CONFIRM  2 = RE-KEY NUM1  3 = RE-KEY NUM2"
+               DISPLAY "Enter choice: "
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE TRUE
+                   WHEN WS-REKEY-NUM1
+                       PERFORM 1000-GET-NUM1
+                   WHEN WS-REKEY-NUM2
+                       PERFORM 1100-GET-NUM2
+                   WHEN WS-CONFIRM-ENTRY
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "ERROR: INVALID CHOICE - RE-ENTER"
+               END-EVALUATE
+           END-PERFORM.
+
+       1300-GET-VALID-ENTRY.
+           MOVE SPACES TO WS-ENTRY-INPUT
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-ENTRY-INPUT NOT = SPACES
+                       AND WS-NUMVAL-ERR = ZERO
+               DISPLAY WS-PROMPT-TEXT
+               ACCEPT WS-ENTRY-INPUT
+               PERFORM 1400-VALIDATE-ENTRY
+           END-PERFORM.
+
+       1400-VALIDATE-ENTRY.
+           IF WS-ENTRY-INPUT = SPACES
+               DISPLAY "ERROR: ENTRY CANNOT BE BLANK - RE-ENTER"
+               MOVE 1 TO WS-NUMVAL-ERR
+           ELSE
+               MOVE FUNCTION TEST-NUMVAL(WS-ENTRY-INPUT)
+                   TO WS-NUMVAL-ERR
+               IF WS-NUMVAL-ERR NOT = ZERO
+                   DISPLAY "ERROR: ENTRY MUST BE NUMERIC - RE-ENTER"
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-ENTRY-INPUT)
+                       TO WS-NUMVAL-CHECK
+                   IF FUNCTION ABS(WS-NUMVAL-CHECK) > 999999999.99
+                       DISPLAY "ERROR: ENTRY EXCEEDS MAXIMUM OF "
+                           "999999999.99 - RE-ENTER"
+                       MOVE 1 TO WS-NUMVAL-ERR
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-WRITE-AUDIT-LOG.
+           OPEN EXTEND ADDLOG-FILE
+           IF WS-ADDLOG-STATUS = "35"
+               OPEN OUTPUT ADDLOG-FILE
+           END-IF
+           ACCEPT ADDLOG-DATE FROM DATE YYYYMMDD
+           ACCEPT ADDLOG-TIME FROM TIME
+           MOVE WS-OPERATOR-ID TO ADDLOG-OPERATOR-ID
+           MOVE "PAIR" TO ADDLOG-SOURCE
+           MOVE NUM1  TO ADDLOG-NUM1
+           MOVE NUM2  TO ADDLOG-NUM2
+           MOVE TOTAL TO ADDLOG-TOTAL
+           WRITE ADDLOG-RECORD
+           CLOSE ADDLOG-FILE.
          END PROGRAM ADDING_2_NUMBERS.
