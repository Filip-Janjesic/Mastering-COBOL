@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDING_2_NUMBERS_LIST.
+           AUTHOR. FILIP JANJESIC.
+      *****************************************************************
+      *    Variable-length companion to ADDING_2_NUMBERS_BATCH.
+      *    Instead of totaling exactly one NUM1/NUM2 pair per record,
+      *    this reads ADDLIST, one amount per record, and accumulates
+      *    every entry into a single grand TOTAL - however many
+      *    entries came in that day.  The audit record for the run is
+      *    flagged ADDLOG-SOURCE = "LIST" and carries the entry count
+      *    in ADDLOG-NUM1 in place of a second addend, since there is
+      *    no second addend for a list total; the flag lets the report
+      *    render that count distinctly from a real currency NUM1.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDLIST-FILE ASSIGN TO "ADDLIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ADDLOG-FILE  ASSIGN TO "ADDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ADDLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADDLIST-FILE.
+           COPY ADDLIST.
+       FD  ADDLOG-FILE.
+           COPY ADDLOGRC.
+
+       WORKING-STORAGE SECTION.
+           01  WS-OPERATOR-ID         PIC X(8) VALUE "LIST".
+           01  WS-ADDLOG-STATUS       PIC XX.
+           01  WS-GRAND-TOTAL         PIC S9(11)V99 VALUE ZERO.
+
+           01  WS-SWITCHES.
+               05  WS-EOF-SW          PIC X VALUE 'N'.
+                   88  END-OF-ADDLIST        VALUE 'Y'.
+               05  WS-ABORT-SW        PIC X VALUE 'N'.
+                   88  WS-RUN-ABORTED         VALUE 'Y'.
+
+           01  WS-COUNTERS.
+               05  WS-ENTRY-COUNT     PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-ENTRIES UNTIL END-OF-ADDLIST
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ADDLIST-FILE
+           PERFORM 2100-READ-ADDLIST.
+
+       2000-ACCUMULATE-ENTRIES.
+           ADD ADDLIST-AMOUNT TO WS-GRAND-TOTAL
+               ON SIZE ERROR
+                   DISPLAY "ERROR: GRAND TOTAL OVERFLOWS AT ENTRY "
+                       WS-ENTRY-COUNT " - RUN ABORTED"
+                   SET END-OF-ADDLIST TO TRUE
+                   SET WS-RUN-ABORTED TO TRUE
+               NOT ON SIZE ERROR
+                   ADD 1 TO WS-ENTRY-COUNT
+                   PERFORM 2100-READ-ADDLIST
+           END-ADD.
+
+       2100-READ-ADDLIST.
+           READ ADDLIST-FILE
+               AT END SET END-OF-ADDLIST TO TRUE
+           END-READ.
+
+       3000-TERMINATE.
+           CLOSE ADDLIST-FILE
+           IF WS-RUN-ABORTED
+               DISPLAY "ADDING_2_NUMBERS_LIST: RUN ABORTED - NO AUDIT "
+                   "RECORD WRITTEN FOR " WS-ENTRY-COUNT " ENTRY(IES)"
+           ELSE
+               DISPLAY "ADDING_2_NUMBERS_LIST: " WS-ENTRY-COUNT
+                   " entries, grand total " WS-GRAND-TOTAL
+               PERFORM 3100-WRITE-AUDIT-LOG
+           END-IF.
+
+       3100-WRITE-AUDIT-LOG.
+           OPEN EXTEND ADDLOG-FILE
+           IF WS-ADDLOG-STATUS = "35"
+               OPEN OUTPUT ADDLOG-FILE
+           END-IF
+           ACCEPT ADDLOG-DATE FROM DATE YYYYMMDD
+           ACCEPT ADDLOG-TIME FROM TIME
+           MOVE WS-OPERATOR-ID  TO ADDLOG-OPERATOR-ID
+           MOVE "LIST"          TO ADDLOG-SOURCE
+           MOVE WS-ENTRY-COUNT  TO ADDLOG-NUM1
+           MOVE ZERO            TO ADDLOG-NUM2
+           MOVE WS-GRAND-TOTAL  TO ADDLOG-TOTAL
+           WRITE ADDLOG-RECORD
+           CLOSE ADDLOG-FILE.
+         END PROGRAM ADDING_2_NUMBERS_LIST.
