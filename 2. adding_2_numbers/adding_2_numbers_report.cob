@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDING_2_NUMBERS_REPORT.
+           AUTHOR. FILIP JANJESIC.
+      *****************************************************************
+      *    Reads the ADDLOG.DAT audit records written by
+      *    ADDING_2_NUMBERS / ADDING_2_NUMBERS_BATCH / ADDING_2_NUMBERS
+      *    _LIST and produces a headed, paginated report of the day's
+      *    NUM1/NUM2/TOTAL activity with a grand total line, suitable
+      *    for handing to a supervisor.  ADDLOG-SOURCE tells a PAIR
+      *    row (NUM1/NUM2 both real addends) from a LIST row (NUM1 is
+      *    an entry count, not a currency amount), so the two render
+      *    differently.
+      *
+      *    Only records whose ADDLOG-DATE matches the target date are
+      *    reported.  The target date defaults to today but can be
+      *    overridden by passing a YYYYMMDD PARM, e.g. to rerun the
+      *    report for an earlier day.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDLOG-FILE ASSIGN TO "ADDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ADDLOG-STATUS.
+           SELECT ADDRPT-FILE ASSIGN TO "ADDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADDLOG-FILE.
+           COPY ADDLOGRC.
+       FD  ADDRPT-FILE.
+           01  ADDRPT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01  WS-SWITCHES.
+               05  WS-EOF-SW          PIC X VALUE 'N'.
+                   88  END-OF-ADDLOG         VALUE 'Y'.
+
+           01  WS-RUN-DATE            PIC X(8).
+           01  WS-TARGET-DATE         PIC X(8).
+           01  WS-ADDLOG-STATUS       PIC XX.
+
+           01  WS-COUNTERS.
+               05  WS-PAGE-NO         PIC 9(4)  VALUE ZERO.
+               05  WS-LINE-COUNT      PIC 9(4)  VALUE ZERO.
+               05  WS-LINES-PER-PAGE  PIC 9(4)  VALUE 40.
+               05  WS-DETAIL-COUNT    PIC 9(7)  VALUE ZERO.
+               05  WS-GRAND-TOTAL     PIC S9(11)V99 VALUE ZERO.
+
+           01  HDR1-LINE.
+               05  FILLER             PIC X(10) VALUE "RUN DATE: ".
+               05  HDR1-RUN-DATE      PIC X(10).
+               05  FILLER             PIC X(41) VALUE SPACES.
+               05  FILLER             PIC X(5)  VALUE "PAGE ".
+               05  HDR1-PAGE-NO       PIC ZZZ9.
+
+           01  HDR2-LINE.
+               05  FILLER             PIC X(42) VALUE
+                       "DAILY TOTALS - ADDING_2_NUMBERS AUDIT LOG".
+
+           01  HDR3-LINE.
+               05  FILLER             PIC X(10) VALUE "OPER ID".
+               05  FILLER             PIC X(6)  VALUE SPACES.
+               05  FILLER             PIC X(17) VALUE
+                       "             NUM1".
+               05  FILLER             PIC X(3)  VALUE SPACES.
+               05  FILLER             PIC X(17) VALUE
+                       "             NUM2".
+               05  FILLER             PIC X(3)  VALUE SPACES.
+               05  FILLER             PIC X(18) VALUE
+                       "             TOTAL".
+
+           01  DETAIL-LINE.
+               05  DTL-OPERATOR-ID    PIC X(10).
+               05  FILLER             PIC X(6)  VALUE SPACES.
+               05  DTL-NUM1           PIC Z,ZZZ,ZZZ,ZZ9.99-.
+               05  DTL-NUM1-COUNT REDEFINES DTL-NUM1
+                                      PIC Z(16)9.
+               05  FILLER             PIC X(3)  VALUE SPACES.
+               05  DTL-NUM2           PIC Z,ZZZ,ZZZ,ZZ9.99-.
+               05  DTL-NUM2-ALPHA REDEFINES DTL-NUM2
+                                      PIC X(17).
+               05  FILLER             PIC X(3)  VALUE SPACES.
+               05  DTL-TOTAL          PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+
+           01  GRAND-TOTAL-LINE.
+               05  FILLER             PIC X(16) VALUE
+                       "GRAND TOTAL:    ".
+               05  GTL-GRAND-TOTAL    PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+               05  FILLER             PIC X(9)  VALUE SPACES.
+               05  FILLER             PIC X(9)  VALUE "ENTRIES: ".
+               05  GTL-DETAIL-COUNT   PIC Z,ZZZ,ZZ9.
+
+       LINKAGE SECTION.
+           01  LS-PARM.
+               05  LS-PARM-LEN        PIC S9(4) COMP.
+               05  LS-PARM-TEXT       PIC X(8).
+
+       PROCEDURE DIVISION USING LS-PARM.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ADDLOG UNTIL END-OF-ADDLOG
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           IF LS-PARM-LEN > ZERO
+               MOVE LS-PARM-TEXT(1:LS-PARM-LEN) TO WS-TARGET-DATE
+           ELSE
+               ACCEPT WS-TARGET-DATE FROM DATE YYYYMMDD
+           END-IF
+           MOVE WS-TARGET-DATE TO WS-RUN-DATE
+           OPEN INPUT  ADDLOG-FILE
+           IF WS-ADDLOG-STATUS = "35"
+               DISPLAY "ADDING_2_NUMBERS_REPORT: NO ADDLOG.DAT FOUND - "
+                   "NOTHING TO REPORT"
+               SET END-OF-ADDLOG TO TRUE
+           ELSE
+               OPEN OUTPUT ADDRPT-FILE
+               PERFORM 2100-READ-ADDLOG
+           END-IF.
+
+       2000-PROCESS-ADDLOG.
+           IF WS-LINE-COUNT = ZERO OR
+                   WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 2400-PRINT-HEADINGS
+           END-IF
+           MOVE ADDLOG-OPERATOR-ID TO DTL-OPERATOR-ID
+           IF ADDLOG-SOURCE = "LIST"
+               MOVE ADDLOG-NUM1 TO DTL-NUM1-COUNT
+               MOVE SPACES      TO DTL-NUM2-ALPHA
+           ELSE
+               MOVE ADDLOG-NUM1 TO DTL-NUM1
+               MOVE ADDLOG-NUM2 TO DTL-NUM2
+           END-IF
+           MOVE ADDLOG-TOTAL       TO DTL-TOTAL
+           WRITE ADDRPT-LINE FROM DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD ADDLOG-TOTAL TO WS-GRAND-TOTAL
+           PERFORM 2100-READ-ADDLOG.
+
+       2100-READ-ADDLOG.
+           PERFORM WITH TEST AFTER UNTIL END-OF-ADDLOG
+                   OR ADDLOG-DATE = WS-TARGET-DATE
+               READ ADDLOG-FILE
+                   AT END SET END-OF-ADDLOG TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2400-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-NO
+           MOVE ZERO TO WS-LINE-COUNT
+           MOVE WS-RUN-DATE  TO HDR1-RUN-DATE
+           MOVE WS-PAGE-NO   TO HDR1-PAGE-NO
+           WRITE ADDRPT-LINE FROM HDR1-LINE
+           WRITE ADDRPT-LINE FROM HDR2-LINE
+           MOVE SPACES TO ADDRPT-LINE
+           WRITE ADDRPT-LINE
+           WRITE ADDRPT-LINE FROM HDR3-LINE.
+
+       3000-TERMINATE.
+           IF WS-ADDLOG-STATUS NOT = "35"
+               IF WS-LINE-COUNT = ZERO
+                   PERFORM 2400-PRINT-HEADINGS
+               END-IF
+               MOVE WS-GRAND-TOTAL   TO GTL-GRAND-TOTAL
+               MOVE WS-DETAIL-COUNT  TO GTL-DETAIL-COUNT
+               MOVE SPACES TO ADDRPT-LINE
+               WRITE ADDRPT-LINE
+               WRITE ADDRPT-LINE FROM GRAND-TOTAL-LINE
+               CLOSE ADDLOG-FILE
+               CLOSE ADDRPT-FILE
+           END-IF.
+         END PROGRAM ADDING_2_NUMBERS_REPORT.
