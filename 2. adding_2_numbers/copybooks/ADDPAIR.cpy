@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    ADDPAIR.CPY
+      *    Fixed-position NUM1/NUM2 input pair record read by
+      *    ADDING_2_NUMBERS_BATCH.  This is also the interface record
+      *    layout the upstream feed job writes to ADDIN, so the totals
+      *    step reads NUM1/NUM2 straight off that feed instead of
+      *    someone keying them in at the ACCEPT prompts.
+      *****************************************************************
+       01  ADDPAIR-RECORD.
+           05  ADDPAIR-NUM1           PIC S9(9)V99.
+           05  ADDPAIR-NUM2           PIC S9(9)V99.
