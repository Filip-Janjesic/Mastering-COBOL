@@ -0,0 +1,25 @@
+      *****************************************************************
+      *    ADDLOGRC.CPY
+      *    Audit log record appended to ADDLOG.DAT by every
+      *    ADDING_2_NUMBERS run — one line per NUM1/NUM2/TOTAL
+      *    computed, so a run can always be traced back later.
+      *    ADDLOG-SOURCE marks which program wrote the record - "PAIR"
+      *    for ADDING_2_NUMBERS/ADDING_2_NUMBERS_BATCH, where NUM1 and
+      *    NUM2 are both real currency addends, or "LIST" for
+      *    ADDING_2_NUMBERS_LIST, where NUM1 carries the entry count
+      *    and NUM2 is unused - so the report can tell the two apart
+      *    instead of printing a count as if it were a currency amount.
+      *    ADDLOG-NUM1/NUM2/TOTAL are S9(11)V99, wider than the
+      *    S9(9)V99 NUM1/NUM2/TOTAL of a single pair, so a
+      *    ADDING_2_NUMBERS_LIST grand total (which can exceed one
+      *    pair's range) reaches the audit log intact instead of
+      *    being high-order truncated on the way in.
+      *****************************************************************
+       01  ADDLOG-RECORD.
+           05  ADDLOG-DATE            PIC X(8).
+           05  ADDLOG-TIME            PIC X(6).
+           05  ADDLOG-OPERATOR-ID     PIC X(8).
+           05  ADDLOG-SOURCE          PIC X(4).
+           05  ADDLOG-NUM1            PIC S9(11)V99.
+           05  ADDLOG-NUM2            PIC S9(11)V99.
+           05  ADDLOG-TOTAL           PIC S9(11)V99.
