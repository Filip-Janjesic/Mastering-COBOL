@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    ADDOUT.CPY
+      *    Output record for the ADDING_2_NUMBERS batch adder — the
+      *    pair that was totaled plus the result, one per input pair.
+      *****************************************************************
+       01  ADDOUT-RECORD.
+           05  ADDOUT-NUM1            PIC S9(9)V99.
+           05  ADDOUT-NUM2            PIC S9(9)V99.
+           05  ADDOUT-TOTAL           PIC S9(9)V99.
