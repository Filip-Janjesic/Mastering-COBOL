@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    ADDLIST.CPY
+      *    One amount per record, read by ADDING_2_NUMBERS_LIST to
+      *    accumulate a single grand total across an arbitrary number
+      *    of entries.
+      *****************************************************************
+       01  ADDLIST-RECORD.
+           05  ADDLIST-AMOUNT         PIC S9(9)V99.
