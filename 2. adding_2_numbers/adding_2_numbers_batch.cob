@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDING_2_NUMBERS_BATCH.
+           AUTHOR. FILIP JANJESIC.
+      *****************************************************************
+      *    Batch variant of ADDING_2_NUMBERS.  Reads NUM1/NUM2 pairs
+      *    from ADDIN and writes one NUM1/NUM2/TOTAL record to ADDOUT
+      *    for each pair, so a whole day's worth of pairs can be run
+      *    unattended instead of keyed in one at a time.
+      *
+      *    Checkpoint/restart: the pair count is written to ADDCKPT
+      *    after every pair that is read and decided (written to
+      *    ADDOUT or rejected for overflow), so ADDCKPT always matches
+      *    exactly what has already been flushed to ADDOUT/ADDLOG - an
+      *    abend can never leave the checkpoint behind the files it is
+      *    meant to protect.  If a run abends, rerun the job with a
+      *    PARM of the last ADDCKPT count so already-processed pairs
+      *    in ADDIN are skipped and ADDOUT/ADDLOG are extended rather
+      *    than reprocessed from record one.  PARM is received the
+      *    usual JCL way, through LINKAGE SECTION on PROCEDURE DIVISION
+      *    USING, not via a shell command line.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDIN-FILE  ASSIGN TO "ADDIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ADDOUT-FILE ASSIGN TO "ADDOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ADDOUT-STATUS.
+           SELECT ADDLOG-FILE ASSIGN TO "ADDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ADDLOG-STATUS.
+           SELECT ADDCKPT-FILE ASSIGN TO "ADDCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADDIN-FILE.
+           COPY ADDPAIR.
+       FD  ADDOUT-FILE.
+           COPY ADDOUT.
+       FD  ADDLOG-FILE.
+           COPY ADDLOGRC.
+       FD  ADDCKPT-FILE.
+           01  ADDCKPT-RECORD.
+               05  ADDCKPT-COUNT      PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+           01  NUM1                   PIC S9(9)V99.
+           01  NUM2                   PIC S9(9)V99.
+           01  TOTAL                  PIC S9(9)V99.
+           01  WS-OPERATOR-ID         PIC X(8) VALUE "BATCH".
+           01  WS-CKPT-STATUS         PIC XX.
+           01  WS-ADDOUT-STATUS       PIC XX.
+           01  WS-ADDLOG-STATUS       PIC XX.
+
+           01  WS-SWITCHES.
+               05  WS-EOF-SW          PIC X VALUE 'N'.
+                   88  END-OF-ADDIN          VALUE 'Y'.
+
+           01  WS-COUNTERS.
+               05  WS-PAIRS-READ      PIC 9(7) VALUE ZERO.
+               05  WS-PAIRS-TOTALED   PIC 9(7) VALUE ZERO.
+               05  WS-PAIRS-REJECTED  PIC 9(7) VALUE ZERO.
+
+           01  WS-RESTART-PARM        PIC X(20).
+           01  WS-RESTART-COUNT       PIC 9(7) VALUE ZERO.
+           01  WS-SKIP-SUB            PIC 9(7).
+
+       LINKAGE SECTION.
+           01  LS-PARM.
+               05  LS-PARM-LEN        PIC S9(4) COMP.
+               05  LS-PARM-TEXT       PIC X(20).
+
+       PROCEDURE DIVISION USING LS-PARM.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PAIRS UNTIL END-OF-ADDIN
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           IF LS-PARM-LEN > ZERO
+               MOVE LS-PARM-TEXT(1:LS-PARM-LEN) TO WS-RESTART-PARM
+               MOVE FUNCTION NUMVAL(WS-RESTART-PARM) TO WS-RESTART-COUNT
+           END-IF
+           OPEN INPUT ADDIN-FILE
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND ADDOUT-FILE
+               IF WS-ADDOUT-STATUS = "35"
+                   OPEN OUTPUT ADDOUT-FILE
+               END-IF
+               PERFORM 2050-SKIP-PROCESSED-PAIRS
+               MOVE WS-RESTART-COUNT TO WS-PAIRS-READ
+               DISPLAY "ADDING_2_NUMBERS_BATCH: RESTARTING AFTER PAIR "
+                   WS-RESTART-COUNT
+           ELSE
+               OPEN OUTPUT ADDOUT-FILE
+           END-IF
+           OPEN EXTEND ADDLOG-FILE
+           IF WS-ADDLOG-STATUS = "35"
+               OPEN OUTPUT ADDLOG-FILE
+           END-IF
+           PERFORM 2100-READ-ADDIN.
+
+       2050-SKIP-PROCESSED-PAIRS.
+           PERFORM VARYING WS-SKIP-SUB FROM 1 BY 1
+                   UNTIL WS-SKIP-SUB > WS-RESTART-COUNT
+               READ ADDIN-FILE
+                   AT END SET END-OF-ADDIN TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESS-PAIRS.
+           MOVE ADDPAIR-NUM1 TO NUM1
+           MOVE ADDPAIR-NUM2 TO NUM2
+           ADD NUM1 TO NUM2 GIVING TOTAL
+               ON SIZE ERROR
+                   ADD 1 TO WS-PAIRS-REJECTED
+                   DISPLAY "ERROR: PAIR " WS-PAIRS-READ
+                       " OVERFLOWS TOTAL - NOT WRITTEN TO ADDOUT"
+               NOT ON SIZE ERROR
+                   ADD 1 TO WS-PAIRS-TOTALED
+                   MOVE NUM1  TO ADDOUT-NUM1
+                   MOVE NUM2  TO ADDOUT-NUM2
+                   MOVE TOTAL TO ADDOUT-TOTAL
+                   WRITE ADDOUT-RECORD
+                   PERFORM 2200-WRITE-AUDIT-LOG
+           END-ADD
+           PERFORM 2300-WRITE-CHECKPOINT
+           PERFORM 2100-READ-ADDIN.
+
+       2100-READ-ADDIN.
+           READ ADDIN-FILE
+               AT END SET END-OF-ADDIN TO TRUE
+               NOT AT END ADD 1 TO WS-PAIRS-READ
+           END-READ.
+
+       2200-WRITE-AUDIT-LOG.
+           ACCEPT ADDLOG-DATE FROM DATE YYYYMMDD
+           ACCEPT ADDLOG-TIME FROM TIME
+           MOVE WS-OPERATOR-ID TO ADDLOG-OPERATOR-ID
+           MOVE "PAIR" TO ADDLOG-SOURCE
+           MOVE NUM1  TO ADDLOG-NUM1
+           MOVE NUM2  TO ADDLOG-NUM2
+           MOVE TOTAL TO ADDLOG-TOTAL
+           WRITE ADDLOG-RECORD.
+
+       2300-WRITE-CHECKPOINT.
+           OPEN OUTPUT ADDCKPT-FILE
+           MOVE WS-PAIRS-READ TO ADDCKPT-COUNT
+           WRITE ADDCKPT-RECORD
+           CLOSE ADDCKPT-FILE.
+
+       3000-TERMINATE.
+           CLOSE ADDIN-FILE
+           CLOSE ADDOUT-FILE
+           CLOSE ADDLOG-FILE
+           DISPLAY "ADDING_2_NUMBERS_BATCH: " WS-PAIRS-TOTALED
+               " of " WS-PAIRS-READ " pairs totaled, "
+               WS-PAIRS-REJECTED " rejected for overflow".
+         END PROGRAM ADDING_2_NUMBERS_BATCH.
