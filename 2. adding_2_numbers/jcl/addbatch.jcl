@@ -0,0 +1,36 @@
+//ADDBATCH JOB (ACCTNO),'ADD 2 NUMBERS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* Runs ADDING_2_NUMBERS_BATCH unattended over a day's worth of
+//* NUM1/NUM2 pairs.  ADDIN is the fixed-position interface file the
+//* upstream feed job produces (cols 1-11 NUM1, cols 12-22 NUM2,
+//* each S9(9)V99); ADDOUT gets one NUM1/NUM2/TOTAL record per pair.
+//*
+//* Normal run: leave PARM='' so processing starts at record 1.
+//* Restart after an abend: resubmit with PARM='nnnnnnn' set to the
+//* pair count from the last ADDCKPT record so already-processed
+//* pairs are skipped and ADDOUT/ADDLOG are extended, not redone.
+//* ADDCKPT is updated after every pair, so the count in the last
+//* ADDCKPT record always matches what ADDOUT/ADDLOG already hold.
+//* ADDOUT/ADDCKPT use DISP=(MOD,CATLG,CATLG) so an abend leaves both
+//* datasets cataloged instead of deleted (the checkpoint must survive
+//* the exact failure it exists for), and so this same JCL can be
+//* resubmitted for the next day's batch without the step failing on
+//* an already-cataloged dataset.
+//*-------------------------------------------------------------
+//ADDSTEP  EXEC PGM=ADDING_2_NUMBERS_BATCH,PARM=''
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ADDIN    DD   DSN=PROD.UPSTREAM.ADD.FEED.DAILY,DISP=SHR
+//ADDOUT   DD   DSN=PROD.ADD.TOTALS.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//ADDLOG   DD   DSN=PROD.ADD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//ADDCKPT  DD   DSN=PROD.ADD.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=7,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
