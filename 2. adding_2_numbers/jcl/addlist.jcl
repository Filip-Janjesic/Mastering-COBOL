@@ -0,0 +1,15 @@
+//ADDLIST  JOB (ACCTNO),'ADD LIST OF ENTRIES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* Runs ADDING_2_NUMBERS_LIST over a variable-length list of
+//* amounts (one S9(9)V99 entry per record) and accumulates one
+//* grand total, appending the run to the ADDLOG audit log.
+//*-------------------------------------------------------------
+//LISTSTEP EXEC PGM=ADDING_2_NUMBERS_LIST
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ADDLIST  DD   DSN=PROD.ADD.ENTRIES.DAILY,DISP=SHR
+//ADDLOG   DD   DSN=PROD.ADD.AUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
