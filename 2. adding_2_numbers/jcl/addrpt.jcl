@@ -0,0 +1,14 @@
+//ADDRPT   JOB (ACCTNO),'DAILY TOTALS REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* Formats the day's ADDLOG.DAT audit records into a headed,
+//* paginated report (ADDRPT) with a grand-total line for the
+//* supervisor.  Normal run: leave PARM off and today's date is
+//* used.  To rerun for an earlier day, resubmit with
+//* PARM='YYYYMMDD' for the target date.
+//*-------------------------------------------------------------
+//RPTSTEP  EXEC PGM=ADDING_2_NUMBERS_REPORT
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ADDLOG   DD   DSN=PROD.ADD.AUDIT.LOG,DISP=SHR
+//ADDRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
